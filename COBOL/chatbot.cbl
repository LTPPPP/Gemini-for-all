@@ -1,6 +1,12 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ChatBotGemini.
 
+      *> Modification history
+      *> 2026-08-08  Conversation history, multi-line responses, chat
+      *>             audit log, unattended batch queue with checkpoint
+      *>             restart, backend script selection, prompt
+      *>             sanitation and escalation of unanswered questions.
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
@@ -8,36 +14,606 @@
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT OutputFile ASSIGN TO "output.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SessionFile ASSIGN TO "session.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SESSION-STATUS.
+           SELECT ChatLogFile ASSIGN TO "CHATLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHATLOG-STATUS.
+           SELECT EscalateFile ASSIGN TO "ESCALATE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ESCALATE-STATUS.
+           SELECT PromptQueueFile ASSIGN TO "PROMPTS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PQ-STATUS.
+           SELECT ResponseQueueFile ASSIGN TO "RESPONSES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESPQ-STATUS.
+           SELECT CheckpointFile ASSIGN TO "CKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD InputFile.
-       01 UserInput PIC X(200).
-       
+       01 UserInput PIC X(4010).
+
        FD OutputFile.
-       01 BotResponse PIC X(1000).
+       01 BotResponse PIC X(1200).
+
+       FD SessionFile.
+       01 SessionLine PIC X(4010).
+
+       FD ChatLogFile.
+           COPY "CHATLOG.CPY".
+
+       FD EscalateFile.
+           COPY "ESCLT.CPY".
+
+       FD PromptQueueFile.
+           COPY "PROMPTQ.CPY".
+
+       FD ResponseQueueFile.
+           COPY "RESPQ.CPY".
+
+       FD CheckpointFile.
+           COPY "CKPT.CPY".
 
        WORKING-STORAGE SECTION.
-       01 UserPrompt PIC X(200).
-       01 Command     PIC X(100) VALUE "sh ask_gemini.sh".
-       01 WS-STATUS   PIC 9(03) COMP.
+       01 UserPrompt          PIC X(200).
+       01 Command             PIC X(200) VALUE "sh ask_gemini.sh".
+       01 WS-STATUS           PIC 9(03) COMP.
+
+       01 WS-SESSION-STATUS   PIC X(02).
+       01 WS-PQ-STATUS        PIC X(02).
+       01 WS-CKPT-STATUS      PIC X(02).
+       01 WS-CHATLOG-STATUS   PIC X(02).
+       01 WS-ESCALATE-STATUS  PIC X(02).
+       01 WS-RESPQ-STATUS     PIC X(02).
+
+       01 WS-MODE-CHOICE      PIC X(01) VALUE SPACE.
+       01 WS-MENU-CHOICE      PIC X(01) VALUE SPACE.
+       01 WS-BACKEND-SCRIPT   PIC X(40) VALUE "sh ask_gemini.sh".
+       01 WS-EXTRA-PARAMS     PIC X(80) VALUE SPACES.
+
+       01 WS-VALID-FLAG       PIC X(01) VALUE "N".
+       01 WS-CONTINUE         PIC X(01) VALUE "Y".
+       01 WS-TRIMMED-PROMPT   PIC X(200) VALUE SPACES.
+
+       01 WS-BATCH-EOF         PIC X(01) VALUE "N".
+       01 WS-BATCH-ACTIVE      PIC X(01) VALUE "N".
+       01 WS-BATCH-HAD-FAILURE PIC X(01) VALUE "N".
+       01 WS-SESSION-EOF       PIC X(01) VALUE "N".
+       01 WS-OUTPUT-EOF        PIC X(01) VALUE "N".
+       01 WS-LINE-COUNT        PIC 9(04) VALUE 0.
+       01 WS-FULL-RESPONSE     PIC X(4000) VALUE SPACES.
+       01 WS-UPPER-RESPONSE    PIC X(4000) VALUE SPACES.
+       01 WS-PHRASE-COUNT      PIC 9(03) VALUE 0.
+
+       01 WS-ESCALATE-FLAG     PIC X(01) VALUE "N".
+       01 WS-ESCALATE-REASON   PIC X(60) VALUE SPACES.
+
+       01 WS-CURRENT-DATE      PIC X(21) VALUE SPACES.
+       01 WS-TIMESTAMP         PIC X(26) VALUE SPACES.
+
+       01 WS-HISTORY-LINE      PIC X(4010) VALUE SPACES.
+       01 WS-RESPONSE-TRUNCATED PIC X(01) VALUE "N".
+
+      *> Sequence numbers of prompts already answered in a prior run
+      *> of this same batch, loaded from CKPT.DAT at startup and
+      *> appended to as each new prompt reaches a terminal outcome -
+      *> looked up by number rather than a single watermark so an
+      *> isolated failure part-way through the queue does not stop
+      *> later successes from being remembered.
+       01 WS-CKPT-TABLE.
+           05 WS-CKPT-ENTRY    PIC 9(05) OCCURS 5000 TIMES.
+       01 WS-CKPT-COUNT        PIC 9(04) VALUE 0.
+       01 WS-CKPT-IDX          PIC 9(04) VALUE 0.
+       01 WS-CKPT-FOUND        PIC X(01) VALUE "N".
+       01 WS-CKPT-EOF          PIC X(01) VALUE "N".
+
+       01 WS-CMDLINE-ARG       PIC X(20) VALUE SPACES.
+       01 WS-BLANK-RETRY-COUNT PIC 9(03) VALUE 0.
+       01 WS-INPUT-EOF-FLAG    PIC X(01) VALUE "N".
 
        PROCEDURE DIVISION.
+      *> A "BATCH" command-line argument (e.g. from a scheduler/cron
+      *> entry with no terminal attached) selects batch mode directly
+      *> against the default backend script, bypassing every ACCEPT
+      *> below - none of which can be answered by an unattended job.
+      *> Anything else falls through to the normal interactive menus
+      *> for a human operator at a terminal.
        BEGIN.
-           DISPLAY "Enter your message to Gemini:".
-           ACCEPT UserPrompt.
+           ACCEPT WS-CMDLINE-ARG FROM COMMAND-LINE.
+           IF FUNCTION UPPER-CASE(FUNCTION TRIM(WS-CMDLINE-ARG))
+                   = "BATCH"
+               MOVE "sh ask_gemini.sh" TO WS-BACKEND-SCRIPT
+               MOVE SPACES TO WS-EXTRA-PARAMS
+               PERFORM BATCH-MODE
+           ELSE
+               PERFORM INIT-BACKEND-MENU
+
+               DISPLAY "1. Interactive chat"
+               DISPLAY "2. Batch queue mode (PROMPTS.DAT)"
+               DISPLAY "Select mode [1]: "
+               ACCEPT WS-MODE-CHOICE
+
+               EVALUATE WS-MODE-CHOICE
+                   WHEN "2"
+                       PERFORM BATCH-MODE
+                   WHEN OTHER
+                       PERFORM INTERACTIVE-MODE
+               END-EVALUATE
+           END-IF.
+
+           STOP RUN.
 
+       INIT-BACKEND-MENU.
+           DISPLAY "Choose a backend script:".
+           DISPLAY "  1. ask_gemini.sh       (default model)".
+           DISPLAY "  2. ask_gemini_fast.sh  (faster / cheaper model)".
+           DISPLAY "Selection [1]: ".
+           ACCEPT WS-MENU-CHOICE.
+           EVALUATE WS-MENU-CHOICE
+               WHEN "2"
+                   MOVE "sh ask_gemini_fast.sh" TO WS-BACKEND-SCRIPT
+               WHEN OTHER
+                   MOVE "sh ask_gemini.sh" TO WS-BACKEND-SCRIPT
+           END-EVALUATE.
+           DISPLAY
+               "Optional parameters (e.g. --temperature 0.2), or Enter".
+           ACCEPT WS-EXTRA-PARAMS.
+           PERFORM SANITIZE-PARAMS.
+
+       INTERACTIVE-MODE.
+           MOVE "Y" TO WS-CONTINUE.
+           MOVE "N" TO WS-INPUT-EOF-FLAG.
+           PERFORM UNTIL WS-CONTINUE = "N"
+               PERFORM ACCEPT-VALID-PROMPT
+               IF WS-INPUT-EOF-FLAG = "Y"
+                   MOVE "N" TO WS-CONTINUE
+               ELSE
+                   IF FUNCTION UPPER-CASE(WS-TRIMMED-PROMPT) = "EXIT"
+                       MOVE "N" TO WS-CONTINUE
+                   ELSE
+                       PERFORM PERFORM-EXCHANGE
+                       PERFORM DISPLAY-RESPONSE
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+      *> No terminal attached (stdin closed/redirected, e.g. this
+      *> program launched without the "BATCH" argument by mistake in
+      *> an unattended job) leaves ACCEPT UserPrompt returning
+      *> immediately with an unchanged, blank value instead of
+      *> blocking - without a limit this reprompts in a tight loop
+      *> forever. Five blank reads in a row is treated as "no operator
+      *> present" and ends the interactive session instead of spinning.
+       ACCEPT-VALID-PROMPT.
+           MOVE "N" TO WS-VALID-FLAG.
+           MOVE 0 TO WS-BLANK-RETRY-COUNT.
+           PERFORM UNTIL WS-VALID-FLAG = "Y" OR WS-INPUT-EOF-FLAG = "Y"
+               DISPLAY "Enter your message to Gemini (or EXIT to quit):"
+               ACCEPT UserPrompt
+               PERFORM SANITIZE-PROMPT
+               MOVE FUNCTION TRIM(UserPrompt) TO WS-TRIMMED-PROMPT
+               IF WS-TRIMMED-PROMPT = SPACES
+                   ADD 1 TO WS-BLANK-RETRY-COUNT
+                   IF WS-BLANK-RETRY-COUNT > 5
+                       MOVE "Y" TO WS-INPUT-EOF-FLAG
+                       DISPLAY
+                           "No input available - ending interactive "
+                           "session."
+                   ELSE
+                       DISPLAY
+                           "Prompt cannot be blank - please try again."
+                   END-IF
+               ELSE
+                   MOVE "Y" TO WS-VALID-FLAG
+               END-IF
+           END-PERFORM.
+
+       SANITIZE-PROMPT.
+      *> Strip characters that could break the line-sequential input
+      *> file or be misread as shell metacharacters by the backend
+      *> script, without rejecting the whole prompt outright.
+           INSPECT UserPrompt REPLACING ALL ";" BY " "
+                                         ALL "|" BY " "
+                                         ALL "&" BY " "
+                                         ALL "`" BY " "
+                                         ALL "$" BY " "
+                                         ALL ">" BY " "
+                                         ALL "<" BY " "
+                                         ALL "\" BY " "
+                                         ALL QUOTE BY " "
+                                         ALL "'" BY " ".
+
+       SANITIZE-PARAMS.
+      *> WS-EXTRA-PARAMS is folded straight into Command and handed to
+      *> CALL 'SYSTEM' - strip shell metacharacters so an operator
+      *> cannot chain a second command onto the backend invocation.
+           INSPECT WS-EXTRA-PARAMS REPLACING ALL ";" BY " "
+                                              ALL "|" BY " "
+                                              ALL "&" BY " "
+                                              ALL "`" BY " "
+                                              ALL "$" BY " "
+                                              ALL ">" BY " "
+                                              ALL "<" BY " "
+                                              ALL "\" BY " "
+                                              ALL QUOTE BY " "
+                                              ALL "'" BY " "
+                                              ALL "(" BY " "
+                                              ALL ")" BY " ".
+
+       BATCH-MODE.
+           MOVE "Y" TO WS-BATCH-ACTIVE.
+           MOVE "N" TO WS-BATCH-HAD-FAILURE.
+           PERFORM LOAD-CHECKPOINT.
+           OPEN INPUT PromptQueueFile.
+           IF WS-PQ-STATUS NOT = "00"
+               DISPLAY "PROMPTS.DAT not found - nothing to process."
+           ELSE
+               OPEN EXTEND ResponseQueueFile
+               IF WS-RESPQ-STATUS = "35"
+                   OPEN OUTPUT ResponseQueueFile
+               END-IF
+               MOVE "N" TO WS-BATCH-EOF
+               PERFORM UNTIL WS-BATCH-EOF = "Y"
+                   READ PromptQueueFile
+                       AT END
+                           MOVE "Y" TO WS-BATCH-EOF
+                       NOT AT END
+                           PERFORM PROCESS-BATCH-PROMPT
+                   END-READ
+               END-PERFORM
+               CLOSE ResponseQueueFile
+               CLOSE PromptQueueFile
+               IF WS-BATCH-HAD-FAILURE = "N"
+                   PERFORM CLEAR-CHECKPOINT
+               END-IF
+               DISPLAY "Batch run complete."
+           END-IF.
+
+      *> The whole queue was read through to AT END with every prompt
+      *> resolved to a non-error outcome, so wipe CKPT.DAT - otherwise
+      *> the next PROMPTS.DAT (e.g. tomorrow's, renumbered from 1)
+      *> would find yesterday's sequence numbers still on file and
+      *> skip prompts that were never actually asked today.
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CheckpointFile.
+           CLOSE CheckpointFile.
+           MOVE 0 TO WS-CKPT-COUNT.
+
+      *> Loads every sequence number already answered by a prior run
+      *> of this batch into a table, so PROCESS-BATCH-PROMPT can look
+      *> a prompt up by number instead of comparing against a single
+      *> watermark - a watermark cannot represent "seq 3 succeeded but
+      *> seq 2 is still outstanding".
+       LOAD-CHECKPOINT.
+           MOVE 0 TO WS-CKPT-COUNT.
+           OPEN INPUT CheckpointFile.
+           IF WS-CKPT-STATUS = "00"
+               MOVE "N" TO WS-CKPT-EOF
+               PERFORM UNTIL WS-CKPT-EOF = "Y"
+                   READ CheckpointFile
+                       AT END
+                           MOVE "Y" TO WS-CKPT-EOF
+                       NOT AT END
+                           IF WS-CKPT-COUNT < 5000
+                               ADD 1 TO WS-CKPT-COUNT
+                               MOVE CK-LAST-SEQ-NO
+                                   TO WS-CKPT-ENTRY(WS-CKPT-COUNT)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CheckpointFile
+               IF WS-CKPT-COUNT > 0
+                   DISPLAY
+                       "Resuming batch - " WS-CKPT-COUNT
+                       " prompt(s) already answered"
+               END-IF
+           END-IF.
+
+       CHECK-ALREADY-ANSWERED.
+           MOVE "N" TO WS-CKPT-FOUND.
+           PERFORM VARYING WS-CKPT-IDX FROM 1 BY 1
+                   UNTIL WS-CKPT-IDX > WS-CKPT-COUNT
+               IF WS-CKPT-ENTRY(WS-CKPT-IDX) = PQ-SEQ-NO
+                   MOVE "Y" TO WS-CKPT-FOUND
+               END-IF
+           END-PERFORM.
+
+      *> A SCRIPT-ERR result is a recorded failure, not an answer, so
+      *> it is never appended to the checkpoint table - it stays
+      *> outstanding and gets retried on every future resume until it
+      *> comes back clean, regardless of what happens to prompts ahead
+      *> of or behind it in the queue.
+       PROCESS-BATCH-PROMPT.
+           PERFORM CHECK-ALREADY-ANSWERED.
+           IF WS-CKPT-FOUND = "Y"
+               DISPLAY "Skipping already-answered prompt " PQ-SEQ-NO
+           ELSE
+               MOVE PQ-PROMPT-TEXT TO UserPrompt
+               PERFORM SANITIZE-PROMPT
+               MOVE FUNCTION TRIM(UserPrompt) TO WS-TRIMMED-PROMPT
+               IF WS-TRIMMED-PROMPT = SPACES
+                   DISPLAY "Skipping blank prompt " PQ-SEQ-NO
+                   PERFORM APPEND-CKPT-ENTRY
+               ELSE
+                   PERFORM PERFORM-EXCHANGE
+                   PERFORM WRITE-BATCH-RESPONSE
+                   IF RQ-RESULT-STATUS NOT = "SCRIPT-ERR"
+                       PERFORM APPEND-CKPT-ENTRY
+                   ELSE
+                       MOVE "Y" TO WS-BATCH-HAD-FAILURE
+                       DISPLAY
+                           "Prompt " PQ-SEQ-NO
+                           " failed - will retry on next resume"
+                   END-IF
+               END-IF
+           END-IF.
+
+      *> Records one more resolved prompt onto CKPT.DAT (and into the
+      *> in-memory table) so it is recognized as already-answered on
+      *> any future resume, independent of whether prompts ahead of it
+      *> in the queue have resolved yet.
+       APPEND-CKPT-ENTRY.
+           IF WS-CKPT-COUNT < 5000
+               ADD 1 TO WS-CKPT-COUNT
+               MOVE PQ-SEQ-NO TO WS-CKPT-ENTRY(WS-CKPT-COUNT)
+           END-IF.
+           OPEN EXTEND CheckpointFile.
+           IF WS-CKPT-STATUS = "35"
+               OPEN OUTPUT CheckpointFile
+           END-IF.
+           MOVE PQ-SEQ-NO TO CK-LAST-SEQ-NO.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CheckpointFile.
+
+       WRITE-BATCH-RESPONSE.
+           MOVE PQ-SEQ-NO TO RQ-SEQ-NO.
+           MOVE WS-TIMESTAMP TO RQ-TIMESTAMP.
+           MOVE WS-TRIMMED-PROMPT TO RQ-PROMPT-TEXT.
+           MOVE WS-FULL-RESPONSE TO RQ-RESPONSE-TEXT.
+           IF WS-STATUS NOT = 0
+               MOVE "SCRIPT-ERR" TO RQ-RESULT-STATUS
+           ELSE
+               IF FUNCTION TRIM(WS-FULL-RESPONSE) = SPACES
+                   MOVE "NO-RESP" TO RQ-RESULT-STATUS
+               ELSE
+                   IF WS-RESPONSE-TRUNCATED = "Y"
+                       MOVE "OK-TRUNC" TO RQ-RESULT-STATUS
+                   ELSE
+                       MOVE "OK" TO RQ-RESULT-STATUS
+                   END-IF
+               END-IF
+           END-IF.
+           WRITE RESPONSE-QUEUE-RECORD.
+
+      *> One Gemini exchange: send the prompt (with prior session
+      *> history for context), call the backend script, read back
+      *> whatever it wrote, log it and check whether it needs to be
+      *> escalated to a human. Shared by interactive and batch mode.
+       PERFORM-EXCHANGE.
+           PERFORM BUILD-COMMAND.
+           PERFORM WRITE-INPUT-WITH-HISTORY.
+           PERFORM CALL-BACKEND.
+           PERFORM READ-FULL-RESPONSE.
+           PERFORM STAMP-TIMESTAMP.
+           PERFORM APPEND-SESSION-HISTORY.
+           PERFORM LOG-CHAT.
+           PERFORM CHECK-ESCALATION.
+
+       BUILD-COMMAND.
+           MOVE SPACES TO Command.
+           STRING FUNCTION TRIM(WS-BACKEND-SCRIPT) DELIMITED BY SIZE
+                  " "                              DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-EXTRA-PARAMS)    DELIMITED BY SIZE
+               INTO Command.
+
+      *> Batch-queued prompts are independent, one-shot exchanges, so
+      *> session history is only replayed into InputFile for
+      *> interactive mode.
+       WRITE-INPUT-WITH-HISTORY.
            OPEN OUTPUT InputFile.
-           WRITE UserInput FROM UserPrompt.
+           IF WS-BATCH-ACTIVE = "N"
+               OPEN INPUT SessionFile
+               IF WS-SESSION-STATUS = "00"
+                   MOVE "N" TO WS-SESSION-EOF
+                   PERFORM UNTIL WS-SESSION-EOF = "Y"
+                       READ SessionFile INTO WS-HISTORY-LINE
+                           AT END
+                               MOVE "Y" TO WS-SESSION-EOF
+                           NOT AT END
+                               WRITE UserInput FROM WS-HISTORY-LINE
+                       END-READ
+                   END-PERFORM
+                   CLOSE SessionFile
+               END-IF
+           END-IF.
+           WRITE UserInput FROM WS-TRIMMED-PROMPT.
            CLOSE InputFile.
 
+       CALL-BACKEND.
+           PERFORM CALL-GEMINI-SCRIPT.
+           IF WS-STATUS NOT = 0
+               DISPLAY
+                   "Backend script returned status " WS-STATUS
+                   " - retrying once..."
+               PERFORM CALL-GEMINI-SCRIPT
+           END-IF.
+
+      *> On this runtime RETURN-CODE after CALL 'SYSTEM' holds the raw
+      *> wait-status, not the script's own exit code - a normal exit
+      *> encodes the exit code in the high byte (exit code * 256), so
+      *> it has to be divided back down before it means anything to an
+      *> operator or gets logged.
+       CALL-GEMINI-SCRIPT.
            CALL 'SYSTEM' USING Command.
+           COMPUTE WS-STATUS = RETURN-CODE / 256.
 
-           OPEN INPUT OutputFile.
-           READ OutputFile INTO BotResponse
-               AT END DISPLAY "No response from Gemini."
-               NOT AT END DISPLAY "Gemini: " BotResponse
-           END-READ.
-           CLOSE OutputFile.
+      *> Concatenates every line of OutputFile into WS-FULL-RESPONSE.
+      *> WS-FULL-RESPONSE is sized generously (4000 characters) so a
+      *> normal multi-paragraph answer fits whole, but the STRING
+      *> statement's ON OVERFLOW is still checked in case a single
+      *> answer runs past even that, so a cut-off answer is flagged
+      *> instead of silently handed out as if it were complete.
+       READ-FULL-RESPONSE.
+           MOVE SPACES TO WS-FULL-RESPONSE.
+           MOVE 0 TO WS-LINE-COUNT.
+           MOVE "N" TO WS-RESPONSE-TRUNCATED.
+           IF WS-STATUS = 0
+               OPEN INPUT OutputFile
+               MOVE "N" TO WS-OUTPUT-EOF
+               PERFORM UNTIL WS-OUTPUT-EOF = "Y"
+                   READ OutputFile INTO BotResponse
+                       AT END
+                           MOVE "Y" TO WS-OUTPUT-EOF
+                       NOT AT END
+                           ADD 1 TO WS-LINE-COUNT
+                           IF WS-LINE-COUNT = 1
+                               MOVE FUNCTION TRIM(BotResponse)
+                                   TO WS-FULL-RESPONSE
+                           ELSE
+                               STRING
+                                   FUNCTION TRIM(WS-FULL-RESPONSE)
+                                       DELIMITED BY SIZE
+                                   " " DELIMITED BY SIZE
+                                   FUNCTION TRIM(BotResponse)
+                                       DELIMITED BY SIZE
+                                   INTO WS-FULL-RESPONSE
+                                   ON OVERFLOW
+                                       MOVE "Y" TO WS-RESPONSE-TRUNCATED
+                               END-STRING
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE OutputFile
+           END-IF.
 
-           STOP RUN.
+       STAMP-TIMESTAMP.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE.
+           STRING WS-CURRENT-DATE(1:4)  DELIMITED BY SIZE
+                  "-"                   DELIMITED BY SIZE
+                  WS-CURRENT-DATE(5:2)  DELIMITED BY SIZE
+                  "-"                   DELIMITED BY SIZE
+                  WS-CURRENT-DATE(7:2)  DELIMITED BY SIZE
+                  " "                   DELIMITED BY SIZE
+                  WS-CURRENT-DATE(9:2)  DELIMITED BY SIZE
+                  ":"                   DELIMITED BY SIZE
+                  WS-CURRENT-DATE(11:2) DELIMITED BY SIZE
+                  ":"                   DELIMITED BY SIZE
+                  WS-CURRENT-DATE(13:2) DELIMITED BY SIZE
+               INTO WS-TIMESTAMP.
+
+      *> Batch-queued exchanges are one-shot and do not belong to any
+      *> interactive conversation, so they are not folded into
+      *> session.txt either.
+       APPEND-SESSION-HISTORY.
+           IF WS-BATCH-ACTIVE = "N"
+               OPEN EXTEND SessionFile
+               IF WS-SESSION-STATUS = "35"
+                   OPEN OUTPUT SessionFile
+               END-IF
+               MOVE SPACES TO WS-HISTORY-LINE
+               STRING "Q: " DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-TRIMMED-PROMPT) DELIMITED BY SIZE
+                   INTO WS-HISTORY-LINE
+               WRITE SessionLine FROM WS-HISTORY-LINE
+               MOVE SPACES TO WS-HISTORY-LINE
+               STRING "A: " DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-FULL-RESPONSE) DELIMITED BY SIZE
+                   INTO WS-HISTORY-LINE
+               WRITE SessionLine FROM WS-HISTORY-LINE
+               CLOSE SessionFile
+           END-IF.
+
+       LOG-CHAT.
+           OPEN EXTEND ChatLogFile.
+           IF WS-CHATLOG-STATUS = "35"
+               OPEN OUTPUT ChatLogFile
+           END-IF.
+           MOVE WS-TIMESTAMP TO CL-TIMESTAMP.
+           MOVE WS-TRIMMED-PROMPT TO CL-PROMPT-TEXT.
+           MOVE WS-FULL-RESPONSE TO CL-RESPONSE-TEXT.
+           IF WS-STATUS NOT = 0
+               MOVE "SCRIPT-ERR" TO CL-RESULT-STATUS
+           ELSE
+               IF FUNCTION TRIM(WS-FULL-RESPONSE) = SPACES
+                   MOVE "NO-RESP" TO CL-RESULT-STATUS
+               ELSE
+                   IF WS-RESPONSE-TRUNCATED = "Y"
+                       MOVE "OK-TRUNC" TO CL-RESULT-STATUS
+                   ELSE
+                       MOVE "OK" TO CL-RESULT-STATUS
+                   END-IF
+               END-IF
+           END-IF.
+           WRITE CHATLOG-RECORD.
+           CLOSE ChatLogFile.
+
+       CHECK-ESCALATION.
+           MOVE "N" TO WS-ESCALATE-FLAG.
+           MOVE SPACES TO WS-ESCALATE-REASON.
+           IF WS-STATUS NOT = 0
+               MOVE "Y" TO WS-ESCALATE-FLAG
+               MOVE "Backend script failed" TO WS-ESCALATE-REASON
+           ELSE
+               IF FUNCTION TRIM(WS-FULL-RESPONSE) = SPACES
+                   MOVE "Y" TO WS-ESCALATE-FLAG
+                   MOVE "No response from Gemini" TO WS-ESCALATE-REASON
+               ELSE
+                   MOVE FUNCTION UPPER-CASE(WS-FULL-RESPONSE)
+                       TO WS-UPPER-RESPONSE
+                   MOVE 0 TO WS-PHRASE-COUNT
+                   INSPECT WS-UPPER-RESPONSE TALLYING WS-PHRASE-COUNT
+                       FOR ALL "I DON'T KNOW"
+                   IF WS-PHRASE-COUNT = 0
+                       INSPECT WS-UPPER-RESPONSE
+                           TALLYING WS-PHRASE-COUNT
+                           FOR ALL "I CANNOT HELP"
+                   END-IF
+                   IF WS-PHRASE-COUNT = 0
+                       INSPECT WS-UPPER-RESPONSE
+                           TALLYING WS-PHRASE-COUNT
+                           FOR ALL "I AM UNABLE"
+                   END-IF
+                   IF WS-PHRASE-COUNT > 0
+                       MOVE "Y" TO WS-ESCALATE-FLAG
+                       MOVE "Gemini response indicates it gave up"
+                           TO WS-ESCALATE-REASON
+                   END-IF
+               END-IF
+           END-IF.
+           IF WS-ESCALATE-FLAG = "Y"
+               PERFORM WRITE-ESCALATION
+           END-IF.
+
+       WRITE-ESCALATION.
+           OPEN EXTEND EscalateFile.
+           IF WS-ESCALATE-STATUS = "35"
+               OPEN OUTPUT EscalateFile
+           END-IF.
+           MOVE WS-TIMESTAMP TO EC-TIMESTAMP.
+           MOVE WS-TRIMMED-PROMPT TO EC-PROMPT-TEXT.
+           MOVE WS-ESCALATE-REASON TO EC-REASON.
+           WRITE ESCALATE-RECORD.
+           CLOSE EscalateFile.
+
+       DISPLAY-RESPONSE.
+           IF WS-STATUS NOT = 0
+               DISPLAY
+                   "Gemini backend script failed (status " WS-STATUS
+                   ") - no answer available."
+           ELSE
+               IF FUNCTION TRIM(WS-FULL-RESPONSE) = SPACES
+                   DISPLAY "No response from Gemini."
+               ELSE
+                   DISPLAY "Gemini: " FUNCTION TRIM(WS-FULL-RESPONSE)
+                   IF WS-RESPONSE-TRUNCATED = "Y"
+                       DISPLAY
+                           "(response truncated - backend answer "
+                           "exceeded internal buffer)"
+                   END-IF
+               END-IF
+           END-IF.
