@@ -0,0 +1,8 @@
+      *> Record layout for the batch queue answer file
+      *> (RESPONSES.DAT), one record per prompt processed.
+       01 RESPONSE-QUEUE-RECORD.
+           05 RQ-SEQ-NO               PIC 9(05).
+           05 RQ-TIMESTAMP            PIC X(26).
+           05 RQ-PROMPT-TEXT          PIC X(200).
+           05 RQ-RESPONSE-TEXT        PIC X(4000).
+           05 RQ-RESULT-STATUS        PIC X(10).
