@@ -0,0 +1,114 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ChatLogReport.
+
+      *> Modification history
+      *> 2026-08-08  Initial version - end-of-day usage summary read
+      *>             off the ChatBotGemini audit log (CHATLOG.DAT).
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ChatLogFile ASSIGN TO "CHATLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHATLOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ChatLogFile.
+           COPY "CHATLOG.CPY".
+
+       WORKING-STORAGE SECTION.
+       01 WS-CHATLOG-STATUS    PIC X(02).
+       01 WS-EOF               PIC X(01) VALUE "N".
+
+       01 WS-TOTAL-COUNT       PIC 9(07) VALUE 0.
+       01 WS-OK-COUNT          PIC 9(07) VALUE 0.
+       01 WS-NO-RESP-COUNT     PIC 9(07) VALUE 0.
+       01 WS-SCRIPT-ERR-COUNT  PIC 9(07) VALUE 0.
+
+       01 WS-RESPONSE-LEN      PIC 9(05) VALUE 0.
+       01 WS-TOTAL-LEN         PIC 9(09) VALUE 0.
+       01 WS-AVG-LEN           PIC 9(07) VALUE 0.
+       01 WS-LONGEST-LEN       PIC 9(05) VALUE 0.
+       01 WS-SHORTEST-LEN      PIC 9(05) VALUE 99999.
+
+       01 WS-ERROR-RATE        PIC 9(03)V9(02) VALUE 0.
+       01 WS-ERROR-RATE-DISP   PIC ZZ9.99.
+       01 WS-ERROR-COUNT       PIC 9(07) VALUE 0.
+
+       PROCEDURE DIVISION.
+       BEGIN.
+           OPEN INPUT ChatLogFile.
+           IF WS-CHATLOG-STATUS NOT = "00"
+               DISPLAY "CHATLOG.DAT not found - nothing to report."
+           ELSE
+               PERFORM UNTIL WS-EOF = "Y"
+                   READ ChatLogFile
+                       AT END
+                           MOVE "Y" TO WS-EOF
+                       NOT AT END
+                           PERFORM TALLY-RECORD
+                   END-READ
+               END-PERFORM
+               CLOSE ChatLogFile
+               PERFORM PRINT-SUMMARY
+           END-IF.
+           STOP RUN.
+
+       TALLY-RECORD.
+           ADD 1 TO WS-TOTAL-COUNT.
+           EVALUATE CL-RESULT-STATUS
+               WHEN "OK"
+               WHEN "OK-TRUNC"
+                   ADD 1 TO WS-OK-COUNT
+               WHEN "NO-RESP"
+                   ADD 1 TO WS-NO-RESP-COUNT
+               WHEN "SCRIPT-ERR"
+                   ADD 1 TO WS-SCRIPT-ERR-COUNT
+           END-EVALUATE.
+
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(CL-RESPONSE-TEXT))
+               TO WS-RESPONSE-LEN.
+           IF FUNCTION TRIM(CL-RESPONSE-TEXT) = SPACES
+               MOVE 0 TO WS-RESPONSE-LEN
+           END-IF.
+           ADD WS-RESPONSE-LEN TO WS-TOTAL-LEN.
+           IF WS-RESPONSE-LEN > WS-LONGEST-LEN
+               MOVE WS-RESPONSE-LEN TO WS-LONGEST-LEN
+           END-IF.
+           IF WS-RESPONSE-LEN < WS-SHORTEST-LEN
+               MOVE WS-RESPONSE-LEN TO WS-SHORTEST-LEN
+           END-IF.
+
+       PRINT-SUMMARY.
+           MOVE 0 TO WS-AVG-LEN.
+           IF WS-TOTAL-COUNT > 0
+               DIVIDE WS-TOTAL-LEN BY WS-TOTAL-COUNT
+                   GIVING WS-AVG-LEN
+           END-IF.
+
+           COMPUTE WS-ERROR-COUNT =
+               WS-NO-RESP-COUNT + WS-SCRIPT-ERR-COUNT.
+           MOVE 0 TO WS-ERROR-RATE.
+           IF WS-TOTAL-COUNT > 0
+               COMPUTE WS-ERROR-RATE ROUNDED =
+                   (WS-ERROR-COUNT * 100) / WS-TOTAL-COUNT
+           END-IF.
+
+           IF WS-SHORTEST-LEN = 99999
+               MOVE 0 TO WS-SHORTEST-LEN
+           END-IF.
+
+           DISPLAY "===== ChatBotGemini daily usage summary =====".
+           DISPLAY "Total questions asked .......: " WS-TOTAL-COUNT.
+           DISPLAY "Answered normally ...........: " WS-OK-COUNT.
+           DISPLAY "No response from Gemini .....: " WS-NO-RESP-COUNT.
+           DISPLAY "Backend script failures ......: "
+               WS-SCRIPT-ERR-COUNT.
+           MOVE WS-ERROR-RATE TO WS-ERROR-RATE-DISP.
+           DISPLAY "Error rate ...................: "
+               FUNCTION TRIM(WS-ERROR-RATE-DISP) "%".
+           DISPLAY "Average response length (chars): " WS-AVG-LEN.
+           DISPLAY "Longest response (chars) .....: " WS-LONGEST-LEN.
+           DISPLAY "Shortest response (chars) ....: " WS-SHORTEST-LEN.
+           DISPLAY "===============================================".
