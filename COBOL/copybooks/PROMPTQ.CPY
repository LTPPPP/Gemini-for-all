@@ -0,0 +1,5 @@
+      *> Record layout for the unattended batch prompt queue
+      *> (PROMPTS.DAT).
+       01 PROMPT-QUEUE-RECORD.
+           05 PQ-SEQ-NO               PIC 9(05).
+           05 PQ-PROMPT-TEXT          PIC X(200).
