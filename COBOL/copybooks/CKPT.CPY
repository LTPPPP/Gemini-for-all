@@ -0,0 +1,6 @@
+      *> Record layout for the batch queue checkpoint file (CKPT.DAT).
+      *> Holds the sequence number of the last prompt that was
+      *> successfully answered, so an interrupted batch run can
+      *> resume without resending prompts already on RESPONSES.DAT.
+       01 CHECKPOINT-RECORD.
+           05 CK-LAST-SEQ-NO          PIC 9(05).
