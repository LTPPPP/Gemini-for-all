@@ -0,0 +1,7 @@
+      *> Record layout for the human follow-up file (ESCALATE.DAT).
+      *> Written whenever a prompt comes back with no answer, or
+      *> with an answer that looks like Gemini gave up on it.
+       01 ESCALATE-RECORD.
+           05 EC-TIMESTAMP            PIC X(26).
+           05 EC-PROMPT-TEXT          PIC X(200).
+           05 EC-REASON               PIC X(60).
