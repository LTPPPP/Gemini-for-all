@@ -0,0 +1,8 @@
+      *> Record layout for the chat audit log (CHATLOG.DAT).
+      *> One line per exchange: when it happened, what was asked,
+      *> and what came back from the backend script.
+       01 CHATLOG-RECORD.
+           05 CL-TIMESTAMP            PIC X(26).
+           05 CL-PROMPT-TEXT          PIC X(200).
+           05 CL-RESPONSE-TEXT        PIC X(4000).
+           05 CL-RESULT-STATUS        PIC X(10).
